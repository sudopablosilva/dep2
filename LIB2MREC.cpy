@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * LIB2MREC - record layout of the LIB2 keyed master file.
+      *-----------------------------------------------------------------
+           05  LIB2M-KEY                PIC X(10).
+           05  LIB2M-DATA               PIC X(30).
