@@ -0,0 +1,173 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      *
+      * Nightly reconciliation of the LIB2 master file - reads LIB2MST
+      * end to end, accumulates a record count and a checksum of the
+      * data values, and compares the totals to yesterday's control
+      * totals on LIB2CTL, flagging a break when they do not match.
+      * Today's totals are written to LIB2CTO to become tomorrow's
+      * LIB2CTL.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      lib2recn.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB2-MASTER-FILE ASSIGN TO 'LIB2MST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LIB2M-KEY
+               FILE STATUS IS LIB2M-FILE-STATUS.
+
+           SELECT LIB2-PRIOR-CTL-FILE ASSIGN TO 'LIB2CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIB2P-FILE-STATUS.
+
+           SELECT LIB2-CURR-CTL-FILE ASSIGN TO 'LIB2CTO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIB2N-FILE-STATUS.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIB2-MASTER-FILE.
+       01  LIB2M-RECORD.
+           COPY LIB2MREC.
+
+       FD  LIB2-PRIOR-CTL-FILE.
+       01  LIB2P-RECORD.
+           05  LIB2P-REC-COUNT          PIC 9(09).
+           05  LIB2P-CHECKSUM           PIC 9(09).
+
+       FD  LIB2-CURR-CTL-FILE.
+       01  LIB2N-RECORD.
+           05  LIB2N-REC-COUNT          PIC 9(09).
+           05  LIB2N-CHECKSUM           PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  LIB2M-FILE-STATUS           PIC X(02).
+           88  LIB2M-STATUS-OK             VALUE '00'.
+       01  LIB2P-FILE-STATUS           PIC X(02).
+       01  LIB2N-FILE-STATUS           PIC X(02).
+
+       01  LIB2M-EOF-SW                PIC X(01) VALUE 'N'.
+           88  LIB2M-EOF                   VALUE 'Y'.
+
+       01  LIB2R-PRIOR-SW              PIC X(01) VALUE 'N'.
+           88  LIB2R-PRIOR-AVAILABLE       VALUE 'Y'.
+
+       01  LIB2R-REC-COUNT              PIC 9(09) VALUE ZERO.
+       01  LIB2R-CHECKSUM               PIC 9(09) VALUE ZERO.
+
+       01  LIB2R-DATA-AREA              PIC X(30).
+       01  LIB2R-DATA-TABLE REDEFINES LIB2R-DATA-AREA.
+           05  LIB2R-DATA-CHAR OCCURS 30 TIMES PIC X(01).
+       01  LIB2R-CHAR-IDX                PIC 9(02) COMP.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RUN
+
+           IF LIB2M-STATUS-OK
+               PERFORM READ-NEXT-MASTER
+               PERFORM ACCUMULATE-ONE-RECORD UNTIL LIB2M-EOF
+               PERFORM READ-PRIOR-CONTROL-TOTALS
+               PERFORM COMPARE-TOTALS
+               PERFORM WRITE-CONTROL-TOTALS
+           ELSE
+               DISPLAY 'LIB2RECN - MASTER FILE UNAVAILABLE, STATUS: '
+                       LIB2M-FILE-STATUS
+               DISPLAY 'LIB2RECN - RUN ABORTED, LIB2CTO NOT WRITTEN'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           PERFORM TERMINATE-RUN
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       INITIALIZE-RUN.
+      *-----------------------------------------------------------------
+           OPEN INPUT LIB2-MASTER-FILE.
+
+      *-----------------------------------------------------------------
+       READ-NEXT-MASTER.
+      *-----------------------------------------------------------------
+           READ LIB2-MASTER-FILE NEXT RECORD
+               AT END
+                   SET LIB2M-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       ACCUMULATE-ONE-RECORD.
+      *-----------------------------------------------------------------
+           ADD 1 TO LIB2R-REC-COUNT
+           MOVE LIB2M-DATA TO LIB2R-DATA-AREA
+           PERFORM ACCUMULATE-ONE-CHAR
+               VARYING LIB2R-CHAR-IDX FROM 1 BY 1
+               UNTIL LIB2R-CHAR-IDX > 30
+           PERFORM READ-NEXT-MASTER.
+
+      *-----------------------------------------------------------------
+       ACCUMULATE-ONE-CHAR.
+      *-----------------------------------------------------------------
+           COMPUTE LIB2R-CHECKSUM =
+               FUNCTION MOD
+                   (LIB2R-CHECKSUM +
+                    FUNCTION ORD(LIB2R-DATA-CHAR(LIB2R-CHAR-IDX)),
+                    999999999).
+
+      *-----------------------------------------------------------------
+       READ-PRIOR-CONTROL-TOTALS.
+      *-----------------------------------------------------------------
+           OPEN INPUT LIB2-PRIOR-CTL-FILE
+           IF LIB2P-FILE-STATUS = '00'
+               READ LIB2-PRIOR-CTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET LIB2R-PRIOR-AVAILABLE TO TRUE
+               END-READ
+               CLOSE LIB2-PRIOR-CTL-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       COMPARE-TOTALS.
+      *-----------------------------------------------------------------
+           IF LIB2R-PRIOR-AVAILABLE
+               IF LIB2R-REC-COUNT NOT = LIB2P-REC-COUNT
+                  OR LIB2R-CHECKSUM NOT = LIB2P-CHECKSUM
+                   DISPLAY 'LIB2RECN - CONTROL BREAK DETECTED'
+                   DISPLAY '  TODAY  COUNT/CHECKSUM: ' LIB2R-REC-COUNT
+                           '/' LIB2R-CHECKSUM
+                   DISPLAY '  PRIOR  COUNT/CHECKSUM: ' LIB2P-REC-COUNT
+                           '/' LIB2P-CHECKSUM
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY 'LIB2RECN - MASTER FILE IN BALANCE'
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY 'LIB2RECN - NO PRIOR CONTROL TOTALS - BASELINE'
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       WRITE-CONTROL-TOTALS.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT LIB2-CURR-CTL-FILE
+           MOVE LIB2R-REC-COUNT TO LIB2N-REC-COUNT
+           MOVE LIB2R-CHECKSUM  TO LIB2N-CHECKSUM
+           WRITE LIB2N-RECORD
+           CLOSE LIB2-CURR-CTL-FILE.
+
+      *-----------------------------------------------------------------
+       TERMINATE-RUN.
+      *-----------------------------------------------------------------
+           CLOSE LIB2-MASTER-FILE.
