@@ -0,0 +1,55 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      *
+      * Online inquiry dialog for ad hoc LIB2-I-KEY lookups - prompts
+      * the operator for a key, calls lib2 with it, and displays
+      * LIB2-O-DATA and LIB2-O-ERR, one key at a time, until the
+      * operator ends the session.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      lib2onl.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LIB2O-OPERATOR-KEY          PIC X(10).
+
+       01  LIB2O-CONTINUE-SW          PIC X(01) VALUE 'Y'.
+           88  LIB2O-DONE                 VALUE 'N'.
+
+       01  LIB2-CALL-AREA.
+           COPY LIB2IO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-PROCESS.
+           DISPLAY 'LIB2 ONLINE INQUIRY - ENTER A KEY, OR END TO QUIT'
+           PERFORM PROMPT-AND-LOOKUP UNTIL LIB2O-DONE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       PROMPT-AND-LOOKUP.
+      *-----------------------------------------------------------------
+           DISPLAY 'KEY> ' WITH NO ADVANCING
+           ACCEPT LIB2O-OPERATOR-KEY
+
+           IF LIB2O-OPERATOR-KEY = 'END' OR LIB2O-OPERATOR-KEY = SPACES
+               SET LIB2O-DONE TO TRUE
+           ELSE
+               PERFORM LOOKUP-ONE-KEY
+           END-IF.
+
+      *-----------------------------------------------------------------
+       LOOKUP-ONE-KEY.
+      *-----------------------------------------------------------------
+           MOVE 'I'               TO LIB2-I-REQTYPE
+           MOVE 'LIB2ONL'         TO LIB2-I-PGMNAME
+           MOVE LIB2O-OPERATOR-KEY TO LIB2-I-KEY
+
+           CALL 'lib2' USING LIB2-CALL-AREA
+
+           DISPLAY 'LIB2-O-DATA: ' LIB2-O-DATA
+           DISPLAY 'LIB2-O-ERR : ' LIB2-O-ERR.
