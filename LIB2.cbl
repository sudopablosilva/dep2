@@ -3,24 +3,310 @@
       * SPDX-License-Identifier: Apache-2.0
       *-----------------------------------------------------------------
       * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      *
+      * MODIFICATION HISTORY:
+      *   - Backed lookups with a real indexed master file keyed on
+      *     LIB2-I-KEY instead of always returning a canned value.
+      *   - Added distinct LIB2-O-ERR return codes (see LIB2ERR copy
+      *     member) so callers can tell found/not-found/bad-key/file
+      *     trouble apart.
+      *   - Added add/change/delete maintenance on top of inquire,
+      *     selected by LIB2-I-REQTYPE.
+      *   - Added an audit trail append for every call.
+      *   - Added a 'lib2bulk' entry point for array lookups.
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID.      lib2.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB2-MASTER-FILE ASSIGN TO 'LIB2MST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIB2M-KEY
+               FILE STATUS IS LIB2M-FILE-STATUS.
+
+           SELECT LIB2-AUDIT-FILE ASSIGN TO 'LIB2AUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIB2A-FILE-STATUS.
+
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  LIB2-MASTER-FILE.
+       01  LIB2M-RECORD.
+           COPY LIB2MREC.
+
+       FD  LIB2-AUDIT-FILE.
+       01  LIB2A-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LIB2M-FILE-STATUS           PIC X(02).
+           88  LIB2M-STATUS-OK             VALUE '00'.
+
+       01  LIB2A-FILE-STATUS           PIC X(02).
+
+       01  LIB2-AUDIT-RECORD.
+           05  LIB2-AUD-KEY             PIC X(10).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LIB2-AUD-PGMNAME         PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LIB2-AUD-REQTYPE         PIC X(01).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LIB2-AUD-DATE            PIC 9(06).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LIB2-AUD-TIME            PIC 9(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LIB2-AUD-ERR             PIC X(05).
+
+       01  LIB2-BULK-MAX-ENTRIES       PIC 9(04) COMP VALUE 100.
+       01  LIB2-BULK-TRUNC-SW          PIC X(01) VALUE SPACE.
+           88  LIB2-BULK-TRUNCATED         VALUE 'Y'.
 
        LINKAGE SECTION.
        01  arg.
-       copy LIB2IO.
+           COPY LIB2IO.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION USING arg.
       *-----------------------------------------------------------------
+       MAIN-PROCESS.
            DISPLAY 'LIB2.LIB2-I-KEY  : ' LIB2-I-KEY
 
-           MOVE '00000'           TO LIB2-O-ERR
-           MOVE 'HELLO FROM LIB2' TO LIB2-O-DATA
+      *    LIB2-CALL-AREA is reused by callers across repeated CALLs -
+      *    clear LIB2-O-DATA so a failing lookup never reports the
+      *    previous call's data value under the new error code.
+           MOVE SPACES TO LIB2-O-DATA
+
+           PERFORM DEFAULT-REQUEST-TYPE
+           PERFORM VALIDATE-INPUT-KEY
+
+           IF NOT LIB2-INVALID-KEY
+               PERFORM VALIDATE-REQUEST-TYPE
+               IF NOT LIB2-INVALID-REQUEST
+                   PERFORM OPEN-MASTER-FILE
+                   IF NOT LIB2-FILE-UNAVAIL
+                       EVALUATE TRUE
+                           WHEN LIB2-REQ-INQUIRE
+                               PERFORM INQUIRE-RECORD
+                           WHEN LIB2-REQ-ADD
+                               PERFORM ADD-RECORD
+                           WHEN LIB2-REQ-CHANGE
+                               PERFORM CHANGE-RECORD
+                           WHEN LIB2-REQ-DELETE
+                               PERFORM DELETE-RECORD
+                       END-EVALUATE
+                       PERFORM CLOSE-MASTER-FILE
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD
+
+           MOVE ZEROS TO RETURN-CODE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       DEFAULT-REQUEST-TYPE.
+      *    Old callers written before maintenance mode existed never
+      *    set LIB2-I-REQTYPE - treat a blank request as an inquiry.
+      *-----------------------------------------------------------------
+           IF LIB2-I-REQTYPE = SPACE OR LIB2-I-REQTYPE = LOW-VALUES
+               MOVE 'I' TO LIB2-I-REQTYPE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       VALIDATE-INPUT-KEY.
+      *-----------------------------------------------------------------
+           IF LIB2-I-KEY = SPACES OR LIB2-I-KEY = LOW-VALUES
+               SET LIB2-INVALID-KEY TO TRUE
+           ELSE
+               SET LIB2-SUCCESS TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       VALIDATE-REQUEST-TYPE.
+      *    Checked ahead of OPEN-MASTER-FILE so a garbage reqtype is
+      *    rejected before it can take an unnecessary I-O (exclusive)
+      *    open against the shared master file.
+      *-----------------------------------------------------------------
+           IF LIB2-REQ-INQUIRE OR LIB2-REQ-ADD OR LIB2-REQ-CHANGE
+              OR LIB2-REQ-DELETE
+               SET LIB2-SUCCESS TO TRUE
+           ELSE
+               SET LIB2-INVALID-REQUEST TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       OPEN-MASTER-FILE.
+      *-----------------------------------------------------------------
+           IF LIB2-REQ-INQUIRE
+               OPEN INPUT LIB2-MASTER-FILE
+           ELSE
+               OPEN I-O LIB2-MASTER-FILE
+           END-IF
+
+           IF NOT LIB2M-STATUS-OK
+               SET LIB2-FILE-UNAVAIL TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       CLOSE-MASTER-FILE.
+      *-----------------------------------------------------------------
+           CLOSE LIB2-MASTER-FILE.
+
+      *-----------------------------------------------------------------
+       INQUIRE-RECORD.
+      *-----------------------------------------------------------------
+           MOVE LIB2-I-KEY TO LIB2M-KEY
+           READ LIB2-MASTER-FILE
+               INVALID KEY
+                   SET LIB2-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   MOVE LIB2M-DATA TO LIB2-O-DATA
+                   SET LIB2-SUCCESS TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       ADD-RECORD.
+      *-----------------------------------------------------------------
+           MOVE LIB2-I-KEY  TO LIB2M-KEY
+           MOVE LIB2-I-DATA TO LIB2M-DATA
+           WRITE LIB2M-RECORD
+               INVALID KEY
+                   SET LIB2-DUPLICATE-KEY TO TRUE
+               NOT INVALID KEY
+                   MOVE LIB2-I-DATA TO LIB2-O-DATA
+                   SET LIB2-SUCCESS TO TRUE
+           END-WRITE.
+
+      *-----------------------------------------------------------------
+       CHANGE-RECORD.
+      *-----------------------------------------------------------------
+           MOVE LIB2-I-KEY TO LIB2M-KEY
+           READ LIB2-MASTER-FILE
+               INVALID KEY
+                   SET LIB2-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   MOVE LIB2-I-DATA TO LIB2M-DATA
+                   REWRITE LIB2M-RECORD
+                       INVALID KEY
+                           SET LIB2-UPDATE-CONFLICT TO TRUE
+                       NOT INVALID KEY
+                           MOVE LIB2-I-DATA TO LIB2-O-DATA
+                           SET LIB2-SUCCESS TO TRUE
+                   END-REWRITE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       DELETE-RECORD.
+      *-----------------------------------------------------------------
+           MOVE LIB2-I-KEY TO LIB2M-KEY
+           READ LIB2-MASTER-FILE
+               INVALID KEY
+                   SET LIB2-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   DELETE LIB2-MASTER-FILE
+                       INVALID KEY
+                           SET LIB2-UPDATE-CONFLICT TO TRUE
+                       NOT INVALID KEY
+                           MOVE SPACES TO LIB2-O-DATA
+                           SET LIB2-SUCCESS TO TRUE
+                   END-DELETE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+      *    One line per call: key, calling program, request type,
+      *    timestamp and the error code LIB2 handed back.
+      *-----------------------------------------------------------------
+           MOVE LIB2-I-KEY     TO LIB2-AUD-KEY
+           MOVE LIB2-I-REQTYPE TO LIB2-AUD-REQTYPE
+           MOVE LIB2-O-ERR     TO LIB2-AUD-ERR
+
+           IF LIB2-I-PGMNAME = SPACES OR LIB2-I-PGMNAME = LOW-VALUES
+               MOVE 'UNKNOWN ' TO LIB2-AUD-PGMNAME
+           ELSE
+               MOVE LIB2-I-PGMNAME TO LIB2-AUD-PGMNAME
+           END-IF
+
+           ACCEPT LIB2-AUD-DATE FROM DATE
+           ACCEPT LIB2-AUD-TIME FROM TIME
+
+           OPEN EXTEND LIB2-AUDIT-FILE
+           IF LIB2A-FILE-STATUS = '35'
+               OPEN OUTPUT LIB2-AUDIT-FILE
+           END-IF
+
+           MOVE LIB2-AUDIT-RECORD TO LIB2A-RECORD
+           WRITE LIB2A-RECORD
+
+           CLOSE LIB2-AUDIT-FILE.
+
+      *-----------------------------------------------------------------
+       BULK-ENTRY-POINT.
+      *-----------------------------------------------------------------
+       ENTRY 'lib2bulk' USING arg.
+      *    Bulk lookup entry point - inquires on every key in
+      *    LIB2-BULK-TABLE (LIB2-I-BULK-COUNT entries) in a single
+      *    CALL, to save the overhead of one CALL per key.
+      *-----------------------------------------------------------------
+       BULK-MAIN-PROCESS.
+           MOVE 'I' TO LIB2-I-REQTYPE
+           MOVE SPACE TO LIB2-BULK-TRUNC-SW
+
+      *    LIB2-BULK-TABLE only has LIB2-BULK-MAX-ENTRIES slots - clamp
+      *    an out-of-range (or uninitialized) count instead of driving
+      *    the table subscripts out of bounds.
+           IF LIB2-I-BULK-COUNT > LIB2-BULK-MAX-ENTRIES
+               SET LIB2-BULK-TRUNCATED TO TRUE
+               MOVE LIB2-BULK-MAX-ENTRIES TO LIB2-I-BULK-COUNT
+           END-IF
+
+           PERFORM OPEN-MASTER-FILE
+
+           IF NOT LIB2-FILE-UNAVAIL
+               PERFORM PROCESS-ONE-BULK-KEY
+                   VARYING LIB2-BULK-IDX FROM 1 BY 1
+                   UNTIL LIB2-BULK-IDX > LIB2-I-BULK-COUNT
+               PERFORM CLOSE-MASTER-FILE
+           ELSE
+               PERFORM SET-ALL-BULK-UNAVAIL
+                   VARYING LIB2-BULK-IDX FROM 1 BY 1
+                   UNTIL LIB2-BULK-IDX > LIB2-I-BULK-COUNT
+           END-IF
+
+      *    LIB2-O-ERR is left holding the last key's per-entry status
+      *    by the loop above - override it here to flag the overall
+      *    call when the caller's count had to be clamped.
+           IF LIB2-BULK-TRUNCATED
+               SET LIB2-INVALID-REQUEST TO TRUE
+           END-IF
 
            MOVE ZEROS TO RETURN-CODE
 
            GOBACK.
+
+      *-----------------------------------------------------------------
+       PROCESS-ONE-BULK-KEY.
+      *-----------------------------------------------------------------
+           MOVE SPACES TO LIB2-O-DATA
+           MOVE LIB2-BULK-I-KEY(LIB2-BULK-IDX) TO LIB2-I-KEY
+           PERFORM VALIDATE-INPUT-KEY
+           IF NOT LIB2-INVALID-KEY
+               PERFORM INQUIRE-RECORD
+           END-IF
+           MOVE LIB2-O-DATA TO LIB2-BULK-O-DATA(LIB2-BULK-IDX)
+           MOVE LIB2-O-ERR  TO LIB2-BULK-O-ERR(LIB2-BULK-IDX)
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *-----------------------------------------------------------------
+       SET-ALL-BULK-UNAVAIL.
+      *-----------------------------------------------------------------
+           MOVE LIB2-BULK-I-KEY(LIB2-BULK-IDX) TO LIB2-I-KEY
+           SET LIB2-FILE-UNAVAIL TO TRUE
+           MOVE SPACES      TO LIB2-BULK-O-DATA(LIB2-BULK-IDX)
+           MOVE LIB2-O-ERR  TO LIB2-BULK-O-ERR(LIB2-BULK-IDX)
+           PERFORM WRITE-AUDIT-RECORD.
