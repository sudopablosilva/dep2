@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * LIB2ERR - condition names for LIB2-O-ERR, shared by LIB2 and
+      *           every program that calls it.  COPY this member
+      *           immediately after the PIC X(05) definition of
+      *           LIB2-O-ERR so the 88-levels attach to that field.
+      *-----------------------------------------------------------------
+           88  LIB2-SUCCESS             VALUE '00000'.
+           88  LIB2-NOT-FOUND           VALUE '00404'.
+           88  LIB2-INVALID-KEY         VALUE '00400'.
+           88  LIB2-FILE-UNAVAIL        VALUE '00500'.
+           88  LIB2-DUPLICATE-KEY       VALUE '00409'.
+           88  LIB2-INVALID-REQUEST     VALUE '00490'.
+           88  LIB2-UPDATE-CONFLICT     VALUE '00510'.
