@@ -0,0 +1,156 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      *
+      * Control listing of the LIB2 master file - reads LIB2MST
+      * sequentially by key and prints every key/data pair with
+      * page/line headers and a record-count footer.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      lib2list.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB2-MASTER-FILE ASSIGN TO 'LIB2MST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LIB2M-KEY
+               FILE STATUS IS LIB2M-FILE-STATUS.
+
+           SELECT LIB2-LIST-FILE ASSIGN TO 'LIB2LST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIB2L-FILE-STATUS.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIB2-MASTER-FILE.
+       01  LIB2M-RECORD.
+           COPY LIB2MREC.
+
+       FD  LIB2-LIST-FILE.
+       01  LIB2L-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LIB2M-FILE-STATUS           PIC X(02).
+           88  LIB2M-STATUS-OK             VALUE '00'.
+
+       01  LIB2L-FILE-STATUS           PIC X(02).
+
+       01  LIB2M-EOF-SW                PIC X(01) VALUE 'N'.
+           88  LIB2M-EOF                   VALUE 'Y'.
+
+       01  LIB2L-PAGE-NO                PIC 9(04) VALUE ZERO.
+       01  LIB2L-LINE-CNT               PIC 9(02) VALUE 99.
+       01  LIB2L-LINES-PER-PAGE         PIC 9(02) VALUE 55.
+       01  LIB2L-RECORD-COUNT           PIC 9(07) VALUE ZERO.
+
+       01  LIB2L-HDR-1.
+           05  FILLER                  PIC X(10) VALUE 'LIB2LIST'.
+           05  FILLER                  PIC X(20) VALUE
+                   'LIB2 MASTER LISTING'.
+           05  FILLER                  PIC X(05) VALUE 'PAGE '.
+           05  LIB2L-HDR-PAGE-NO       PIC ZZZ9.
+
+       01  LIB2L-HDR-2.
+           05  FILLER                  PIC X(10) VALUE 'KEY'.
+           05  FILLER                  PIC X(20) VALUE 'DATA'.
+
+       01  LIB2L-DETAIL-LINE.
+           05  LIB2L-DET-KEY           PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  LIB2L-DET-DATA          PIC X(30).
+
+       01  LIB2L-FOOTER-LINE.
+           05  FILLER                  PIC X(17) VALUE
+                   'TOTAL RECORDS  : '.
+           05  LIB2L-FOOTER-COUNT      PIC ZZZ,ZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RUN
+
+           IF LIB2M-STATUS-OK
+               PERFORM READ-NEXT-MASTER
+               IF LIB2M-EOF
+                   PERFORM WRITE-PAGE-HEADER
+               ELSE
+                   PERFORM PROCESS-ONE-RECORD UNTIL LIB2M-EOF
+               END-IF
+               PERFORM WRITE-FOOTER
+           ELSE
+               DISPLAY 'LIB2LIST - MASTER FILE UNAVAILABLE, STATUS: '
+                       LIB2M-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           PERFORM TERMINATE-RUN
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       INITIALIZE-RUN.
+      *-----------------------------------------------------------------
+           OPEN INPUT LIB2-MASTER-FILE
+           OPEN OUTPUT LIB2-LIST-FILE.
+
+      *-----------------------------------------------------------------
+       READ-NEXT-MASTER.
+      *-----------------------------------------------------------------
+           READ LIB2-MASTER-FILE NEXT RECORD
+               AT END
+                   SET LIB2M-EOF TO TRUE
+           END-READ.
+
+      *-----------------------------------------------------------------
+       PROCESS-ONE-RECORD.
+      *-----------------------------------------------------------------
+           IF LIB2L-LINE-CNT >= LIB2L-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+
+           MOVE LIB2M-KEY  TO LIB2L-DET-KEY
+           MOVE LIB2M-DATA TO LIB2L-DET-DATA
+           MOVE LIB2L-DETAIL-LINE TO LIB2L-LINE
+           WRITE LIB2L-LINE
+
+           ADD 1 TO LIB2L-LINE-CNT
+           ADD 1 TO LIB2L-RECORD-COUNT
+
+           PERFORM READ-NEXT-MASTER.
+
+      *-----------------------------------------------------------------
+       WRITE-PAGE-HEADER.
+      *-----------------------------------------------------------------
+           ADD 1 TO LIB2L-PAGE-NO
+           MOVE LIB2L-PAGE-NO TO LIB2L-HDR-PAGE-NO
+
+           MOVE LIB2L-HDR-1 TO LIB2L-LINE
+           WRITE LIB2L-LINE
+
+           MOVE LIB2L-HDR-2 TO LIB2L-LINE
+           WRITE LIB2L-LINE
+
+           MOVE SPACES TO LIB2L-LINE
+           WRITE LIB2L-LINE
+
+           MOVE ZERO TO LIB2L-LINE-CNT.
+
+      *-----------------------------------------------------------------
+       WRITE-FOOTER.
+      *-----------------------------------------------------------------
+           MOVE LIB2L-RECORD-COUNT TO LIB2L-FOOTER-COUNT
+           MOVE SPACES TO LIB2L-LINE
+           WRITE LIB2L-LINE
+           MOVE LIB2L-FOOTER-LINE TO LIB2L-LINE
+           WRITE LIB2L-LINE.
+
+      *-----------------------------------------------------------------
+       TERMINATE-RUN.
+      *-----------------------------------------------------------------
+           CLOSE LIB2-MASTER-FILE
+           CLOSE LIB2-LIST-FILE.
