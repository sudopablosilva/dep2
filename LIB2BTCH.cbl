@@ -0,0 +1,243 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * AUTHOR.....: LUIS GUSTAVO DANTAS (AWS).
+      *
+      * Batch driver that reads a sequential file of LIB2-I-KEY values,
+      * calls lib2 once per key, and writes a report of the key, the
+      * LIB2-O-DATA returned and the LIB2-O-ERR, for overnight bulk
+      * reconciliations against the LIB2 master file.
+      *
+      * MODIFICATION HISTORY:
+      *   - Added checkpoint/restart: the run id (passed as the first
+      *     command-line argument, blank for a fresh run) and the last
+      *     key successfully processed are written to LIB2CKP every
+      *     LIB2-CKPT-INTERVAL calls, so a rerun with the same run id
+      *     resumes after that key instead of reprocessing the whole
+      *     transaction file.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      lib2btch.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIB2-TRANS-FILE ASSIGN TO 'LIB2TRN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIB2T-FILE-STATUS.
+
+           SELECT LIB2-RPT-FILE ASSIGN TO 'LIB2RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIB2R-FILE-STATUS.
+
+           SELECT LIB2-CKPT-FILE ASSIGN TO 'LIB2CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LIB2K-FILE-STATUS.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LIB2-TRANS-FILE.
+       01  LIB2T-RECORD.
+           05  LIB2T-KEY                PIC X(10).
+
+       FD  LIB2-RPT-FILE.
+       01  LIB2R-RECORD.
+           05  LIB2R-KEY                PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  LIB2R-DATA               PIC X(30).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  LIB2R-ERR                PIC X(05).
+
+       FD  LIB2-CKPT-FILE.
+       01  LIB2K-RECORD.
+           05  LIB2K-RUN-ID             PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LIB2K-LAST-KEY           PIC X(10).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  LIB2K-LAST-SEQ           PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  LIB2T-FILE-STATUS           PIC X(02).
+       01  LIB2R-FILE-STATUS           PIC X(02).
+       01  LIB2K-FILE-STATUS           PIC X(02).
+
+       01  LIB2T-EOF-SW                PIC X(01) VALUE 'N'.
+           88  LIB2T-EOF                   VALUE 'Y'.
+
+       01  LIB2-RUN-ID                 PIC X(08) VALUE SPACES.
+       01  LIB2-RESTART-SW             PIC X(01) VALUE 'N'.
+           88  LIB2-RESTARTING             VALUE 'Y'.
+       01  LIB2-SKIPPING-SW            PIC X(01) VALUE 'N'.
+           88  LIB2-SKIPPING                VALUE 'Y'.
+       01  LIB2-ABORT-SW               PIC X(01) VALUE 'N'.
+           88  LIB2-ABORTED                 VALUE 'Y'.
+       01  LIB2-CKPT-LAST-KEY          PIC X(10) VALUE SPACES.
+       01  LIB2-CKPT-LAST-SEQ          PIC 9(09) VALUE ZERO.
+       01  LIB2-REC-SEQ                PIC 9(09) VALUE ZERO.
+       01  LIB2-CKPT-INTERVAL          PIC 9(05) VALUE 100.
+       01  LIB2-CALL-COUNT             PIC 9(09) VALUE ZERO.
+
+       01  LIB2-CALL-AREA.
+           COPY LIB2IO.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RUN
+
+           IF LIB2-SKIPPING
+               PERFORM SKIP-TO-CHECKPOINT-KEY
+                   UNTIL NOT LIB2-SKIPPING OR LIB2T-EOF
+           END-IF
+
+           IF LIB2-SKIPPING
+      *        The checkpointed position was never reached in this
+      *        transaction file (e.g. a rerun against a different or
+      *        truncated LIB2TRN) - abort instead of falling through
+      *        and reporting an empty run as a normal success.
+               DISPLAY 'LIB2BTCH - CHECKPOINT POSITION NOT FOUND IN '
+                       'LIB2TRN, RUN ABORTED'
+               SET LIB2-ABORTED TO TRUE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF NOT LIB2T-EOF
+                   PERFORM READ-NEXT-TRANSACTION
+                   PERFORM PROCESS-ONE-TRANSACTION UNTIL LIB2T-EOF
+               END-IF
+           END-IF
+
+           PERFORM TERMINATE-RUN
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       INITIALIZE-RUN.
+      *-----------------------------------------------------------------
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT LIB2-RUN-ID FROM ARGUMENT-VALUE
+           IF LIB2-RUN-ID = SPACES
+               MOVE 'RUNDFLT1' TO LIB2-RUN-ID
+           END-IF
+
+           PERFORM READ-CHECKPOINT-FILE
+
+           OPEN INPUT LIB2-TRANS-FILE
+
+           IF LIB2-RESTARTING
+               OPEN EXTEND LIB2-RPT-FILE
+           ELSE
+               OPEN OUTPUT LIB2-RPT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       READ-CHECKPOINT-FILE.
+      *    A checkpoint record matching this run id means a prior run
+      *    of it was interrupted partway through - resume after the
+      *    last record it completed instead of starting over.  The
+      *    resume position is tracked by ordinal record sequence
+      *    number, not by key alone, since LIB2TRN is a transaction
+      *    file and may legitimately contain the same key more than
+      *    once.
+      *-----------------------------------------------------------------
+           OPEN INPUT LIB2-CKPT-FILE
+           IF LIB2K-FILE-STATUS = '00'
+               READ LIB2-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LIB2K-RUN-ID = LIB2-RUN-ID
+                           MOVE LIB2K-LAST-KEY TO LIB2-CKPT-LAST-KEY
+                           MOVE LIB2K-LAST-SEQ TO LIB2-CKPT-LAST-SEQ
+                           SET LIB2-RESTARTING TO TRUE
+                           SET LIB2-SKIPPING TO TRUE
+                       END-IF
+               END-READ
+               CLOSE LIB2-CKPT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+       SKIP-TO-CHECKPOINT-KEY.
+      *-----------------------------------------------------------------
+           READ LIB2-TRANS-FILE
+               AT END
+                   SET LIB2T-EOF TO TRUE
+           END-READ
+
+           IF NOT LIB2T-EOF
+               ADD 1 TO LIB2-REC-SEQ
+               IF LIB2-REC-SEQ = LIB2-CKPT-LAST-SEQ
+                   MOVE 'N' TO LIB2-SKIPPING-SW
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       READ-NEXT-TRANSACTION.
+      *-----------------------------------------------------------------
+           READ LIB2-TRANS-FILE
+               AT END
+                   SET LIB2T-EOF TO TRUE
+           END-READ
+
+           IF NOT LIB2T-EOF
+               ADD 1 TO LIB2-REC-SEQ
+           END-IF.
+
+      *-----------------------------------------------------------------
+       PROCESS-ONE-TRANSACTION.
+      *-----------------------------------------------------------------
+           MOVE 'I'            TO LIB2-I-REQTYPE
+           MOVE 'LIB2BTCH'     TO LIB2-I-PGMNAME
+           MOVE LIB2T-KEY      TO LIB2-I-KEY
+
+           CALL 'lib2' USING LIB2-CALL-AREA
+
+           MOVE LIB2T-KEY      TO LIB2R-KEY
+           MOVE LIB2-O-DATA    TO LIB2R-DATA
+           MOVE LIB2-O-ERR     TO LIB2R-ERR
+           WRITE LIB2R-RECORD
+
+           MOVE LIB2T-KEY  TO LIB2-CKPT-LAST-KEY
+           MOVE LIB2-REC-SEQ TO LIB2-CKPT-LAST-SEQ
+           ADD 1 TO LIB2-CALL-COUNT
+           IF FUNCTION MOD(LIB2-CALL-COUNT, LIB2-CKPT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
+
+           PERFORM READ-NEXT-TRANSACTION.
+
+      *-----------------------------------------------------------------
+       WRITE-CHECKPOINT-RECORD.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT LIB2-CKPT-FILE
+           MOVE LIB2-RUN-ID        TO LIB2K-RUN-ID
+           MOVE LIB2-CKPT-LAST-KEY TO LIB2K-LAST-KEY
+           MOVE LIB2-CKPT-LAST-SEQ TO LIB2K-LAST-SEQ
+           WRITE LIB2K-RECORD
+           CLOSE LIB2-CKPT-FILE.
+
+      *-----------------------------------------------------------------
+       TERMINATE-RUN.
+      *    A normal (non-aborted) completion means the transaction
+      *    file was read to LIB2T-EOF (whether by the skip loop or by
+      *    ordinary processing) - an interrupted run never gets this
+      *    far, so the checkpoint written periodically during the run
+      *    is now obsolete and is cleared rather than reconfirmed, or
+      *    a later run with the same (or defaulted) run id would treat
+      *    a different day's transaction file as a restart of this one.
+      *    An aborted run leaves the checkpoint untouched, since it did
+      *    not establish a new resume position for this run id.
+      *-----------------------------------------------------------------
+           IF NOT LIB2-ABORTED
+               PERFORM CLEAR-CHECKPOINT-FILE
+           END-IF
+
+           CLOSE LIB2-TRANS-FILE
+           CLOSE LIB2-RPT-FILE.
+
+      *-----------------------------------------------------------------
+       CLEAR-CHECKPOINT-FILE.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT LIB2-CKPT-FILE
+           CLOSE LIB2-CKPT-FILE.
