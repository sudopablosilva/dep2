@@ -0,0 +1,36 @@
+      *-----------------------------------------------------------------
+      * LIB2IO - linkage record for CALL 'lib2'.
+      *-----------------------------------------------------------------
+      *
+      * LIB2-I-REQTYPE selects what LIB2 does with LIB2-I-KEY:
+      *     'I' - inquire (default if left blank, for old callers
+      *           written before maintenance mode existed)
+      *     'A' - add a new record, data comes from LIB2-I-DATA
+      *     'C' - change the record, new data from LIB2-I-DATA
+      *     'D' - delete the record
+      *-----------------------------------------------------------------
+           05  LIB2-I-REQTYPE           PIC X(01).
+               88  LIB2-REQ-INQUIRE         VALUE 'I'.
+               88  LIB2-REQ-ADD             VALUE 'A'.
+               88  LIB2-REQ-CHANGE          VALUE 'C'.
+               88  LIB2-REQ-DELETE          VALUE 'D'.
+      *
+      * LIB2-I-PGMNAME is filled in by the caller with its own
+      * PROGRAM-ID so LIB2 can record who is asking in the audit log.
+      *-----------------------------------------------------------------
+           05  LIB2-I-PGMNAME           PIC X(08).
+           05  LIB2-I-KEY               PIC X(10).
+           05  LIB2-I-DATA              PIC X(30).
+           05  LIB2-O-DATA              PIC X(30).
+           05  LIB2-O-ERR               PIC X(05).
+               COPY LIB2ERR.
+      *
+      * LIB2-BULK-TABLE / LIB2-I-BULK-COUNT are only used on the
+      * 'lib2bulk' entry point (see LIB2.cbl) for array lookups.
+      *-----------------------------------------------------------------
+           05  LIB2-I-BULK-COUNT        PIC 9(04) COMP.
+           05  LIB2-BULK-TABLE OCCURS 100 TIMES
+                       INDEXED BY LIB2-BULK-IDX.
+               10  LIB2-BULK-I-KEY          PIC X(10).
+               10  LIB2-BULK-O-DATA         PIC X(30).
+               10  LIB2-BULK-O-ERR          PIC X(05).
